@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000200* REGISTRO DE CHECKPOINT DE UMA EXECUCAO DE LOTE SOBRE O        *
+000300* JSON-WSCOBOL - ULTIMA NOTA E ULTIMO ITEM DENTRO DELA QUE JA   *
+000400* FORAM CONFIRMADOS (POSTADOS) COM SUCESSO, PARA REINICIO.      *
+000500*----------------------------------------------------------------*
+000600 01  checkpoint-registro.
+000700     03 ckp-identificador          pic x(08).
+000800     03 ckp-indice-nota-confirmada pic 9(03).
+000900     03 ckp-indice-item-confirmado pic 9(03).
+001000     03 ckp-data-hora.
+001100        05 ckp-data                pic 9(08).
+001200        05 ckp-hora                pic 9(06).
