@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------*
+000200* REGISTRO DO ARQUIVO INDEXADO NOTAS-ITENS - UM ITEM POR        *
+000300* REGISTRO, CHAVEADO POR NF + SEQUENCIAL DO ITEM, RELACIONADO   *
+000400* A NOTAS-MASTER PELA MESMA NF.                                 *
+000500*----------------------------------------------------------------*
+000600 01  notas-itens-registro.
+000700     03 mit-chave.
+000800        05 mit-nf                pic 9(10).
+000900        05 mit-sequencial-item   pic 9(03).
+001000     03 mit-quantidade         pic s9(09)v9999.
+001100     03 mit-descricao          pic x(60).
+001200     03 mit-descricao-cortada  pic x(01).
+001300     03 mit-base-calculo-icms  pic s9(09)v99.
+001400     03 mit-valor-icms         pic s9(09)v99.
+001500     03 mit-valor-ipi          pic s9(09)v99.
