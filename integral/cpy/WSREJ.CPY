@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------*
+000200* REGISTRO DO ARQUIVO DE REJEITOS PRODUZIDO PELA VALIDACAO DE   *
+000300* JSON-WSCOBOL ANTES DA CARGA - POSICAO DA NOTA/ITEM NA TABELA  *
+000400* MAIS O MOTIVO DA REJEICAO.                                    *
+000500*----------------------------------------------------------------*
+000600 01  rejeito-registro.
+000700     03 rej-nr-nota          pic 9(03).
+000800     03 rej-nr-item          pic 9(03).
+000900     03 rej-nf               pic 9(10).
+001000     03 rej-motivo           pic x(40).
