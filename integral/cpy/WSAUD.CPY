@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------*
+000200* REGISTRO DE TRILHA DE AUDITORIA DE UMA EXECUCAO DE LOTE SOBRE *
+000300* JSON-WSCOBOL - QUANDO RODOU, QUAL JOB/RUN-ID, QUANTOS NOTAS E  *
+000400* ITENS FORAM PROCESSADOS, SOMA DE VALOR E O RESULTADO FINAL.   *
+000500*----------------------------------------------------------------*
+000600 01  auditoria-registro.
+000700     03 aud-data              pic 9(08).
+000800     03 aud-hora              pic 9(06).
+000900     03 aud-identificador     pic x(08).
+001000     03 aud-qtde-notas        pic 9(03).
+001100*    ate 999 notas x 999 itens = 998.001 itens no pior caso,
+001200*    por isso 9(07) em vez do 9(05) original.
+001300     03 aud-qtde-itens        pic 9(07).
+001400*    sinalizado porque valor agora pode ser negativo (devolucoes);
+001450*    largo o bastante para somar ate 999 notas, cada uma ate
+001460*    s9(09)v99, sem truncar.
+001500     03 aud-soma-valor        pic s9(12)v99.
+001600     03 aud-situacao          pic x(01).
+001700        88 aud-sucesso        value "S".
+001800        88 aud-parcial        value "P".
+001900        88 aud-falha          value "F".
