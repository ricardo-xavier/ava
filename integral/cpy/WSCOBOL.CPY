@@ -1,10 +1,47 @@
+      * count-notas/count-itens sao pic 9(03), entao as tabelas que
+      * eles controlam foram dimensionadas para o mesmo teto de 999
+      * que os contadores podem legalmente atingir - teto elevado a
+      * partir do antigo limite fixo de 100, para que uma exportacao
+      * grande de NF-e nao tenha mais sua parte final descartada
+      * silenciosamente pelo carregador.
        01 json-wscobol.
           03 count-notas          pic 9(03).
-          03 notas occurs 100 times.
+          03 notas occurs 1 to 999 times depending on count-notas.
              05 nf                pic 9(10).
-             05 emissao           pic 9(06).
-             05 valor             pic 9(09)v99.
+      * emissao e ccyymmdd (8 digitos), entao o seculo fica explicito
+      * e comparacoes de data/cortes de fim de mes nao dependem mais
+      * de uma regra de janela por convencao.
+             05 emissao           pic 9(08).
+      * sinalizado para permitir devolucoes/notas de credito, que
+      * chegam pelo mesmo feed do fornecedor com valor negativo.
+             05 valor             pic s9(09)v99.
+      * totais de imposto da nota, apurados pelo rateio dos itens -
+      * mantidos aqui para nao depender de voltar ao JSON do
+      * fornecedor sempre que a receita pedir o detalhamento.  tambem
+      * sinalizados, pois itens de devolucao carregam imposto negativo.
+      * largos o bastante para a soma de ate 999 itens, cada um ate
+      * s9(09)v99, sem truncar.
+             05 total-icms        pic s9(12)v99.
+             05 total-ipi         pic s9(12)v99.
              05 count-itens       pic 9(03).
-             05 itens occurs 100 times.
-                07 quantidade     pic 9(09)v9999.
-                07 descricao      pic x(35).
+             05 itens occurs 1 to 999 times depending on count-itens.
+      * sinalizado junto com valor - itens de uma devolucao voltam
+      * com quantidade negativa.
+                07 quantidade     pic s9(09)v9999.
+      * ampliado a partir de x(35) para fornecedores cuja descricao
+      * traz tamanho/cor/lote alem do limite antigo.
+                07 descricao      pic x(60).
+      * marcado "S" quando a descricao recebida ainda precisou ser
+      * cortada para caber em descricao, para que o relatorio de
+      * auditoria sinalize isso em vez de um nome de produto
+      * silenciosamente corrompido.
+                07 descricao-cortada pic x(01).
+                   88 descricao-foi-cortada    value "S".
+                   88 descricao-nao-foi-cortada value "N".
+      * base de calculo e valores de ICMS/IPI por item, conforme a
+      * nota fiscal original - antes disso so existia o valor total
+      * da nota, sem o detalhamento de imposto por item.  sinalizados
+      * pelo mesmo motivo de total-icms/total-ipi acima.
+                07 base-calculo-icms pic s9(09)v99.
+                07 valor-icms        pic s9(09)v99.
+                07 valor-ipi         pic s9(09)v99.
