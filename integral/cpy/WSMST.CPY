@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000200* REGISTRO DO ARQUIVO INDEXADO NOTAS-MASTER - UMA NOTA POR      *
+000300* REGISTRO, CHAVEADA POR NF, PERSISTIDA A PARTIR DE UM          *
+000400* JSON-WSCOBOL JA CARREGADO.                                    *
+000500*----------------------------------------------------------------*
+000600 01  notas-master-registro.
+000700     03 mst-nf                 pic 9(10).
+000800     03 mst-emissao            pic 9(08).
+000900     03 mst-valor              pic s9(09)v99.
+001000     03 mst-total-icms         pic s9(12)v99.
+001100     03 mst-total-ipi          pic s9(12)v99.
+001200     03 mst-qtde-itens         pic 9(03).
