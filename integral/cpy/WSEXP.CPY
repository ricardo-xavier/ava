@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------*
+000200* LAYOUT DE LARGURA FIXA ESPERADO PELA INTERFACE DE CONTABILIDADE*
+000300* (GL) PARA LANCAMENTO DE NOTAS FISCAIS - UM REGISTRO TIPO "1"   *
+000400* POR NOTA SEGUIDO DO SEU REGISTRO DE RESUMO DE ITENS TIPO "2". *
+000500*----------------------------------------------------------------*
+000600 01  registro-exportacao.
+000700     03 exp-tipo-registro       pic x(01).
+000800        88 exp-registro-nota     value "1".
+000900        88 exp-registro-resumo   value "2".
+001000     03 exp-nf                  pic 9(10).
+001100     03 exp-emissao             pic 9(08).
+001200     03 exp-valor               pic s9(09)v99.
+001300     03 exp-qtde-itens-nota     pic 9(05).
+001400     03 exp-soma-quantidade     pic s9(12)v9999.
+001500     03 filler                  pic x(29).
