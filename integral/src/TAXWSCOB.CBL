@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TAXWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - SOMA O ICMS E O IPI DOS   *
+001300*                    ITENS DE CADA NOTA E GRAVA OS TOTAIS EM    *
+001400*                    TOTAL-ICMS/TOTAL-IPI NA PROPRIA NOTA.      *
+001500*--------------------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 77  indice-nota              pic 9(03) comp.
+002100 77  indice-item              pic 9(03) comp.
+002200*
+002300 LINKAGE SECTION.
+002400 COPY WSCOBOL.
+002500*
+002600 PROCEDURE DIVISION USING json-wscobol.
+002700*
+002800 0000-MAINLINE.
+002900     PERFORM 1000-APURAR-IMPOSTO-NOTA
+003000         THRU 1000-APURAR-IMPOSTO-NOTA-EXIT
+003100         VARYING indice-nota FROM 1 BY 1
+003200         UNTIL indice-nota > count-notas.
+003300     GOBACK.
+003400*
+003500*----------------------------------------------------------------*
+003600* 1000-APURAR-IMPOSTO-NOTA - SOMA ICMS E IPI DOS ITENS DA NOTA   *
+003700*----------------------------------------------------------------*
+003800 1000-APURAR-IMPOSTO-NOTA.
+003900     MOVE ZERO TO total-icms (indice-nota).
+004000     MOVE ZERO TO total-ipi  (indice-nota).
+004100     PERFORM 1100-APURAR-IMPOSTO-ITEM
+004200         THRU 1100-APURAR-IMPOSTO-ITEM-EXIT
+004300         VARYING indice-item FROM 1 BY 1
+004400         UNTIL indice-item > count-itens (indice-nota).
+004500 1000-APURAR-IMPOSTO-NOTA-EXIT.
+004600     EXIT.
+004700*
+004800 1100-APURAR-IMPOSTO-ITEM.
+004900     ADD valor-icms (indice-nota, indice-item)
+005000         TO total-icms (indice-nota).
+005100     ADD valor-ipi (indice-nota, indice-item)
+005200         TO total-ipi (indice-nota).
+005300 1100-APURAR-IMPOSTO-ITEM-EXIT.
+005400     EXIT.
