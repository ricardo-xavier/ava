@@ -0,0 +1,100 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUDWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - GRAVA UM REGISTRO DE      *
+001300*                    TRILHA DE AUDITORIA POR EXECUCAO DE LOTE   *
+001400*                    SOBRE O JSON-WSCOBOL.                     *
+001450* 2026-08-08 EIF     PASSOU A CHECAR STATUS-AUDITORIA APOS O    *
+001460*                    OPEN EXTEND E O WRITE, DEVOLVENDO AO       *
+001470*                    CHAMADOR SE A GRAVACAO FOI CONFIRMADA.     *
+001500*--------------------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT auditoria-arquivo ASSIGN TO TRLAUDIT
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002150         FILE STATUS IS status-auditoria.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  auditoria-arquivo
+002600     RECORDING MODE IS F.
+002700     COPY WSAUD.
+002800*
+002900 WORKING-STORAGE SECTION.
+003000 77  indice-nota              pic 9(03) comp.
+003050 77  status-auditoria         pic x(02).
+003100*
+003200 LINKAGE SECTION.
+003300 COPY WSCOBOL.
+003400*
+003500 77  identificador-execucao   pic x(08).
+003600 77  situacao-execucao        pic x(01).
+003650*    "S" quando o registro de auditoria foi gravado com sucesso;
+003660*    "F" quando o OPEN ou o WRITE falharam - o chamador nao pode
+003670*    assumir que a trilha desta execucao ficou persistida.
+003680 77  indicador-gravacao       pic x(01).
+003690     88 gravacao-com-sucesso  value "S".
+003695     88 gravacao-com-falha    value "F".
+003700*
+003800 PROCEDURE DIVISION USING json-wscobol, identificador-execucao,
+003900                          situacao-execucao, indicador-gravacao.
+004000*
+004100 0000-MAINLINE.
+004150     SET gravacao-com-falha TO TRUE.
+004200     PERFORM 1000-APURAR-TOTAIS
+004300         THRU 1000-APURAR-TOTAIS-EXIT.
+004400     PERFORM 2000-GRAVAR-REGISTRO
+004500         THRU 2000-GRAVAR-REGISTRO-EXIT.
+004600     GOBACK.
+004700*
+004800*----------------------------------------------------------------*
+004900* 1000-APURAR-TOTAIS - SOMA ITENS E VALOR DE TODAS AS NOTAS      *
+005000*----------------------------------------------------------------*
+005100 1000-APURAR-TOTAIS.
+005200     MOVE ZERO TO aud-qtde-itens.
+005300     MOVE ZERO TO aud-soma-valor.
+005400     PERFORM 1100-APURAR-UMA-NOTA
+005500         THRU 1100-APURAR-UMA-NOTA-EXIT
+005600         VARYING indice-nota FROM 1 BY 1
+005700         UNTIL indice-nota > count-notas.
+005800 1000-APURAR-TOTAIS-EXIT.
+005900     EXIT.
+006000*
+006100 1100-APURAR-UMA-NOTA.
+006200     ADD count-itens (indice-nota)  TO aud-qtde-itens.
+006300     ADD valor (indice-nota)        TO aud-soma-valor.
+006400 1100-APURAR-UMA-NOTA-EXIT.
+006500     EXIT.
+006600*
+006700*----------------------------------------------------------------*
+006800* 2000-GRAVAR-REGISTRO - MONTA E GRAVA O CONTROLE DE AUDITORIA   *
+006900*----------------------------------------------------------------*
+007000 2000-GRAVAR-REGISTRO.
+007100     OPEN EXTEND auditoria-arquivo.
+007150     IF status-auditoria NOT = "00"
+007160         GO TO 2000-GRAVAR-REGISTRO-EXIT
+007170     END-IF.
+007200     ACCEPT aud-data FROM DATE YYYYMMDD.
+007300     ACCEPT aud-hora FROM TIME.
+007400     MOVE identificador-execucao TO aud-identificador.
+007500     MOVE count-notas            TO aud-qtde-notas.
+007600     MOVE situacao-execucao      TO aud-situacao.
+007700     WRITE auditoria-registro.
+007750     IF status-auditoria NOT = "00"
+007760         CLOSE auditoria-arquivo
+007770         GO TO 2000-GRAVAR-REGISTRO-EXIT
+007780     END-IF.
+007800     CLOSE auditoria-arquivo.
+007850     SET gravacao-com-sucesso TO TRUE.
+007900 2000-GRAVAR-REGISTRO-EXIT.
+008000     EXIT.
