@@ -0,0 +1,84 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXPWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - EXPORTA AS NOTAS DO       *
+001300*                    JSON-WSCOBOL NO LAYOUT DE LARGURA FIXA     *
+001400*                    DA INTERFACE DE CONTABILIDADE (GL).        *
+001500*--------------------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT exportacao-arquivo ASSIGN TO GLEXPORT
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  exportacao-arquivo
+002600     RECORDING MODE IS F.
+002700     COPY WSEXP.
+002800*
+002900 WORKING-STORAGE SECTION.
+003000 77  indice-nota              pic 9(03) comp.
+003100 77  indice-item              pic 9(03) comp.
+003110*    largo o bastante para somar ate 999 itens por nota, cada
+003120*    um ate s9(09)v9999, sem truncar.
+003200 77  soma-quantidade-itens    pic s9(12)v9999.
+003300*
+003400 LINKAGE SECTION.
+003500 COPY WSCOBOL.
+003600*
+003700 PROCEDURE DIVISION USING json-wscobol.
+003800*
+003900 0000-MAINLINE.
+004000     OPEN OUTPUT exportacao-arquivo.
+004100     PERFORM 1000-EXPORTAR-NOTAS
+004200         THRU 1000-EXPORTAR-NOTAS-EXIT
+004300         VARYING indice-nota FROM 1 BY 1
+004400         UNTIL indice-nota > count-notas.
+004500     CLOSE exportacao-arquivo.
+004600     GOBACK.
+004700*
+004800*----------------------------------------------------------------*
+004900* 1000-EXPORTAR-NOTAS - GRAVA O REGISTRO DE NOTA E O REGISTRO    *
+005000*                       DE RESUMO DE ITENS                       *
+005100*----------------------------------------------------------------*
+005200 1000-EXPORTAR-NOTAS.
+005300     MOVE SPACE              TO registro-exportacao.
+005400     SET exp-registro-nota   TO TRUE.
+005500     MOVE nf (indice-nota)      TO exp-nf.
+005600     MOVE emissao (indice-nota) TO exp-emissao.
+005700     MOVE valor (indice-nota)   TO exp-valor.
+005800     MOVE count-itens (indice-nota) TO exp-qtde-itens-nota.
+005900     WRITE registro-exportacao.
+006000*
+006100     MOVE ZERO TO soma-quantidade-itens.
+006200     PERFORM 1100-SOMAR-UM-ITEM
+006300         THRU 1100-SOMAR-UM-ITEM-EXIT
+006400         VARYING indice-item FROM 1 BY 1
+006500         UNTIL indice-item > count-itens (indice-nota).
+006600*
+006700     MOVE SPACE                TO registro-exportacao.
+006800     SET exp-registro-resumo   TO TRUE.
+006900     MOVE nf (indice-nota)        TO exp-nf.
+007000     MOVE emissao (indice-nota)   TO exp-emissao.
+007050     MOVE ZERO                    TO exp-valor.
+007100     MOVE count-itens (indice-nota) TO exp-qtde-itens-nota.
+007200     MOVE soma-quantidade-itens  TO exp-soma-quantidade.
+007300     WRITE registro-exportacao.
+007400 1000-EXPORTAR-NOTAS-EXIT.
+007500     EXIT.
+007600*
+007700 1100-SOMAR-UM-ITEM.
+007800     ADD quantidade (indice-nota, indice-item)
+007900         TO soma-quantidade-itens.
+008000 1100-SOMAR-UM-ITEM-EXIT.
+008100     EXIT.
