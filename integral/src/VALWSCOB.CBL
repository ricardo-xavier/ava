@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VALWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - VALIDA NF, DATA DE        *
+001300*                    EMISSAO E VALOR x QUANTIDADE DOS ITENS     *
+001400*                    ANTES DA CARGA DO JSON-WSCOBOL.            *
+001450* 2026-08-08 EIF     EMISSAO PASSOU A CCYYMMDD (8 DIGITOS) -    *
+001460*                    DECOMPOSICAO E TESTE DE BISSEXTO AJUSTADOS *
+001470*                    PARA USAR O ANO COM 4 DIGITOS.             *
+001480* 2026-08-08 EIF     REJEITA TAMBEM ITEM COM DESCRICAO-CORTADA  *
+001490*                    LIGADA, PARA SINALIZAR TRUNCAMENTO NO      *
+001492*                    RELATORIO DE REJEITOS.                    *
+001500*--------------------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT rejeito-arquivo ASSIGN TO REJFILE
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  rejeito-arquivo
+002600     RECORDING MODE IS F.
+002700     COPY WSREJ.
+002800*
+002900 WORKING-STORAGE SECTION.
+003000 77  indice-nota             pic 9(03) comp.
+003100 77  indice-item             pic 9(03) comp.
+003200*    largo o bastante para somar ate 999 itens por nota, cada
+003210*    um ate s9(09)v9999, sem truncar.
+003220 77  soma-quantidade-itens   pic s9(12)v9999.
+003300*
+003400 01  emissao-trabalho.
+003500     03 emissao-numerico     pic 9(08).
+003600     03 emissao-partes redefines emissao-numerico.
+003700        05 ano-emissao       pic 9(04).
+003800        05 mes-emissao       pic 9(02).
+003900        05 dia-emissao       pic 9(02).
+004000*
+004100 77  resto-ano-04            pic 9(01).
+004120 77  resto-ano-100           pic 9(02).
+004140 77  resto-ano-400           pic 9(03).
+004200 77  ano-e-bissexto          pic x(01).
+004300     88 bissexto             value "S".
+004400     88 nao-bissexto         value "N".
+004500*
+005100 LINKAGE SECTION.
+005200 COPY WSCOBOL.
+005300*
+005350*    ate 999 rejeitos de cabecalho mais 999 x 999 rejeitos de
+005360*    item no pior caso, por isso 9(07) em vez do 9(05) original.
+005400 77  total-rejeitos          pic 9(07) comp.
+005500*
+005600 PROCEDURE DIVISION USING json-wscobol, total-rejeitos.
+005700*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INICIALIZAR
+006000         THRU 1000-INICIALIZAR-EXIT.
+006100     PERFORM 2000-VALIDAR-NOTAS
+006200         THRU 2000-VALIDAR-NOTAS-EXIT
+006300         VARYING indice-nota FROM 1 BY 1
+006400         UNTIL indice-nota > count-notas.
+006500     PERFORM 9000-FINALIZAR
+006600         THRU 9000-FINALIZAR-EXIT.
+006700     GOBACK.
+006800*
+006900*----------------------------------------------------------------*
+007000* 1000-INICIALIZAR - ABRE O ARQUIVO DE REJEITOS E ZERA CONTADORES*
+007100*----------------------------------------------------------------*
+007200 1000-INICIALIZAR.
+007300     MOVE ZERO TO total-rejeitos.
+007400     OPEN OUTPUT rejeito-arquivo.
+007500 1000-INICIALIZAR-EXIT.
+007600     EXIT.
+007700*
+007800*----------------------------------------------------------------*
+007900* 2000-VALIDAR-NOTAS - VALIDA UMA NOTA E SEUS ITENS              *
+008000*----------------------------------------------------------------*
+008100 2000-VALIDAR-NOTAS.
+008700     IF nf (indice-nota) = ZERO
+008800         MOVE "NF ZERADA"              TO rej-motivo
+008900         PERFORM 3100-EMITIR-REJEITO-CABECALHO
+009000             THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+009100     END-IF.
+009200     MOVE emissao (indice-nota) TO emissao-numerico.
+009300     PERFORM 2100-VALIDAR-DATA THRU 2100-VALIDAR-DATA-EXIT.
+009400     PERFORM 2200-SOMAR-ITENS THRU 2200-SOMAR-ITENS-EXIT.
+009500     IF valor (indice-nota) = ZERO
+009600             AND soma-quantidade-itens > ZERO
+009700         MOVE "VALOR ZERADO COM ITENS POSITIVOS" TO rej-motivo
+009800         PERFORM 3100-EMITIR-REJEITO-CABECALHO
+009900             THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+010000     END-IF.
+010100 2000-VALIDAR-NOTAS-EXIT.
+010200     EXIT.
+010300*
+010400*----------------------------------------------------------------*
+010500* 2100-VALIDAR-DATA - CONFERE SE EMISSAO E UMA DATA DE CALENDARIO*
+010600*----------------------------------------------------------------*
+010700 2100-VALIDAR-DATA.
+010800     IF mes-emissao < 1 OR mes-emissao > 12
+010900         MOVE "EMISSAO COM MES INVALIDO" TO rej-motivo
+011000         PERFORM 3100-EMITIR-REJEITO-CABECALHO
+011100             THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+011200         GO TO 2100-VALIDAR-DATA-EXIT
+011300     END-IF.
+011400     IF dia-emissao < 1
+011500         MOVE "EMISSAO COM DIA INVALIDO" TO rej-motivo
+011600         PERFORM 3100-EMITIR-REJEITO-CABECALHO
+011700             THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+011800         GO TO 2100-VALIDAR-DATA-EXIT
+011900     END-IF.
+012000     DIVIDE ano-emissao BY 4 GIVING resto-ano-04
+012005         REMAINDER resto-ano-04.
+012010     DIVIDE ano-emissao BY 100 GIVING resto-ano-100
+012015         REMAINDER resto-ano-100.
+012020     DIVIDE ano-emissao BY 400 GIVING resto-ano-400
+012025         REMAINDER resto-ano-400.
+012100     IF resto-ano-04 = ZERO
+012110        AND (resto-ano-100 NOT = ZERO OR resto-ano-400 = ZERO)
+012200         SET bissexto TO TRUE
+012300     ELSE
+012400         SET nao-bissexto TO TRUE
+012500     END-IF.
+012600     EVALUATE mes-emissao
+012700         WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+012800             IF dia-emissao > 31
+012900                 MOVE "EMISSAO COM DIA INVALIDO" TO rej-motivo
+013000                 PERFORM 3100-EMITIR-REJEITO-CABECALHO
+013100                     THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+013200             END-IF
+013300         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+013400             IF dia-emissao > 30
+013500                 MOVE "EMISSAO COM DIA INVALIDO" TO rej-motivo
+013600                 PERFORM 3100-EMITIR-REJEITO-CABECALHO
+013700                     THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+013800             END-IF
+013900         WHEN 02
+014000             IF bissexto AND dia-emissao > 29
+014100                 MOVE "EMISSAO COM DIA INVALIDO" TO rej-motivo
+014200                 PERFORM 3100-EMITIR-REJEITO-CABECALHO
+014300                     THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+014400             END-IF
+014500             IF nao-bissexto AND dia-emissao > 28
+014600                 MOVE "EMISSAO COM DIA INVALIDO" TO rej-motivo
+014700                 PERFORM 3100-EMITIR-REJEITO-CABECALHO
+014800                     THRU 3100-EMITIR-REJEITO-CABECALHO-EXIT
+014900             END-IF
+015000     END-EVALUATE.
+015100 2100-VALIDAR-DATA-EXIT.
+015200     EXIT.
+015300*
+015400*----------------------------------------------------------------*
+015500* 2200-SOMAR-ITENS - SOMA A QUANTIDADE DE TODOS OS ITENS DA NOTA *
+015600*----------------------------------------------------------------*
+015700 2200-SOMAR-ITENS.
+015800     MOVE ZERO TO soma-quantidade-itens.
+015900     PERFORM 2210-SOMAR-UM-ITEM
+016000         THRU 2210-SOMAR-UM-ITEM-EXIT
+016100         VARYING indice-item FROM 1 BY 1
+016200         UNTIL indice-item > count-itens (indice-nota).
+016300 2200-SOMAR-ITENS-EXIT.
+016400     EXIT.
+016500*
+016600 2210-SOMAR-UM-ITEM.
+016700     ADD quantidade (indice-nota, indice-item)
+016800         TO soma-quantidade-itens.
+016810     IF descricao-foi-cortada (indice-nota, indice-item)
+016820         MOVE "DESCRICAO DO ITEM TRUNCADA" TO rej-motivo
+016830         PERFORM 3200-EMITIR-REJEITO-ITEM
+016840             THRU 3200-EMITIR-REJEITO-ITEM-EXIT
+016850     END-IF.
+016900 2210-SOMAR-UM-ITEM-EXIT.
+017000     EXIT.
+017100*
+017200*----------------------------------------------------------------*
+017300* 3100-EMITIR-REJEITO-CABECALHO - GRAVA REJEITO NO NIVEL DA NOTA *
+017400*----------------------------------------------------------------*
+017500 3100-EMITIR-REJEITO-CABECALHO.
+017600     MOVE indice-nota      TO rej-nr-nota.
+017700     MOVE ZERO             TO rej-nr-item.
+017800     MOVE nf (indice-nota) TO rej-nf.
+017900     WRITE rejeito-registro.
+018000     ADD 1 TO total-rejeitos.
+018100 3100-EMITIR-REJEITO-CABECALHO-EXIT.
+018200     EXIT.
+018210*
+018220*----------------------------------------------------------------*
+018230* 3200-EMITIR-REJEITO-ITEM - GRAVA REJEITO NO NIVEL DO ITEM,     *
+018240*                            HOJE USADO PARA A DESCRICAO CORTADA *
+018250*                            SINALIZADA NO PROPRIO ITEM          *
+018260*----------------------------------------------------------------*
+018270 3200-EMITIR-REJEITO-ITEM.
+018280     MOVE indice-nota      TO rej-nr-nota.
+018290     MOVE indice-item      TO rej-nr-item.
+018300     MOVE nf (indice-nota) TO rej-nf.
+018310     WRITE rejeito-registro.
+018320     ADD 1 TO total-rejeitos.
+018330 3200-EMITIR-REJEITO-ITEM-EXIT.
+018340     EXIT.
+018350*
+018400*----------------------------------------------------------------*
+018500* 9000-FINALIZAR - FECHA O ARQUIVO DE REJEITOS                  *
+018600*----------------------------------------------------------------*
+018700 9000-FINALIZAR.
+018800     CLOSE rejeito-arquivo.
+018900 9000-FINALIZAR-EXIT.
+019000     EXIT.
