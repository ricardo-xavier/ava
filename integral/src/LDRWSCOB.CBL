@@ -0,0 +1,305 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LDRWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - CARREGA UM JSON-WSCOBOL   *
+001300*                    JA POPULADO NOS ARQUIVOS INDEXADOS         *
+001400*                    NOTAS-MASTER (CHAVE NF) E NOTAS-ITENS      *
+001500*                    (CHAVE NF + SEQUENCIAL DO ITEM).  USA       *
+001600*                    CKPWSCOB PARA RETOMAR APOS UMA FALHA NO     *
+001700*                    MEIO DO LOTE E AUDWSCOB PARA REGISTRAR A    *
+001750*                    EXECUCAO.                                  *
+001760* 2026-08-08 EIF     CHECKPOINT PASSOU A SER GRAVADO POR ITEM,   *
+001770*                    NAO SO POR NOTA, E A RETOMADA PASSOU A      *
+001780*                    REAPROVEITAR O ULTIMO ITEM CONFIRMADO PARA  *
+001790*                    CONTINUAR UMA NOTA INTERROMPIDA NO MEIO EM  *
+001792*                    VEZ DE COMECAR SEMPRE NA PROXIMA NOTA       *
+001794*                    INTEIRA. SITUACAO-EXECUCAO PASSOU A         *
+001796*                    DISTINGUIR SUCESSO PARCIAL (ALGUMAS NOTAS   *
+001798*                    FALHARAM, NAO TODAS) DE FALHA TOTAL.        *
+001801* 2026-08-08 EIF     A RETOMADA PARA DE TENTAR ITENS DE UMA NOTA *
+001802*                    ASSIM QUE ELA FALHA, EM VEZ DE CONTINUAR    *
+001803*                    GRAVANDO ITENS QUE NUNCA SERAO CONFIRMADOS *
+001804*                    PELO CHECKPOINT; CHAVE DUPLICADA (STATUS   *
+001805*                    "22") NO MASTER OU NOS ITENS AGORA E       *
+001806*                    TRATADA COMO REGISTRO JA CARREGADO POR UMA *
+001807*                    EXECUCAO ANTERIOR EM VEZ DE FALHA; E O     *
+001808*                    OPEN OUTPUT DE RETOMADA (QUANDO O I-O      *
+001809*                    INICIAL FALHA) E TODO WRITE NO MASTER E    *
+001810*                    NOS ITENS AGORA TEM SEU FILE STATUS        *
+001811*                    CONFERIDO, NAO SO O INVALID KEY.           *
+001900*--------------------------------------------------------------*
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT notas-master-arquivo ASSIGN TO NOTASMST
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS mst-nf
+002800         FILE STATUS IS status-master.
+002900     SELECT notas-itens-arquivo ASSIGN TO NOTASITM
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS mit-chave
+003300         FILE STATUS IS status-itens.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  notas-master-arquivo.
+003800     COPY WSMST.
+003900 FD  notas-itens-arquivo.
+004000     COPY WSMIT.
+004100*
+004200 WORKING-STORAGE SECTION.
+004300 77  status-master            pic x(02).
+004400 77  status-itens             pic x(02).
+004500 77  indice-nota              pic 9(03) comp.
+004600 77  indice-nota-inicial      pic 9(03) comp.
+004700 77  indice-item              pic 9(03) comp.
+004710 77  indice-item-inicial      pic 9(03) comp.
+004720 77  indice-item-partida      pic 9(03) comp.
+004800 77  codigo-funcao-ckp        pic x(01).
+004810 77  notas-tentadas           pic 9(03) comp.
+004820 77  notas-falhadas           pic 9(03) comp.
+004830*
+004840*    liga quando a nota atual nao pode ser confirmada (chave
+004850*    duplicada no master ou em algum item, ou falha ao gravar o
+004860*    checkpoint) - usada para contar notas-falhadas e para nao
+004870*    avancar o checkpoint alem do ultimo item realmente gravado.
+004880 77  nota-com-falha           pic x(01).
+004890     88 nota-falhou           value "S".
+004895     88 nota-nao-falhou       value "N".
+004900*
+005000 01  situacao-execucao        pic x(01).
+005100     88 execucao-com-sucesso  value "S".
+005150     88 execucao-parcial      value "P".
+005200     88 execucao-com-falha    value "F".
+005300*
+005400 COPY WSCKP.
+005500*
+005600 77  indicador-ckp            pic x(01).
+005700     88 ckp-achado-ou-gravado value "S".
+005750*
+005760 77  indicador-gravacao-auditoria pic x(01).
+005770     88 gravacao-auditoria-ok     value "S".
+005800*
+005900 LINKAGE SECTION.
+006000 COPY WSCOBOL.
+006100*
+006200 77  identificador-execucao   pic x(08).
+006300*
+006400 PROCEDURE DIVISION USING json-wscobol, identificador-execucao.
+006500*
+006600 0000-MAINLINE.
+006700     SET execucao-com-sucesso TO TRUE.
+006710     MOVE ZERO TO notas-tentadas.
+006720     MOVE ZERO TO notas-falhadas.
+006800     PERFORM 1000-ABRIR-ARQUIVOS
+006900         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+006950     IF status-master = "00" AND status-itens = "00"
+007000         PERFORM 2000-RECUPERAR-CHECKPOINT
+007100             THRU 2000-RECUPERAR-CHECKPOINT-EXIT
+007200         PERFORM 3000-CARREGAR-NOTAS
+007300             THRU 3000-CARREGAR-NOTAS-EXIT
+007400             VARYING indice-nota FROM indice-nota-inicial BY 1
+007500             UNTIL indice-nota > count-notas
+007750         PERFORM 8500-APURAR-SITUACAO
+007760             THRU 8500-APURAR-SITUACAO-EXIT
+007770     ELSE
+007780         SET execucao-com-falha TO TRUE
+007790     END-IF.
+007600     PERFORM 8000-ENCERRAR-ARQUIVOS
+007700         THRU 8000-ENCERRAR-ARQUIVOS-EXIT.
+007800     PERFORM 9000-REGISTRAR-AUDITORIA
+007900         THRU 9000-REGISTRAR-AUDITORIA-EXIT.
+008000     GOBACK.
+008100*
+008200*----------------------------------------------------------------*
+008300* 1000-ABRIR-ARQUIVOS - ABRE EM I-O (RETOMADA) E CAI PARA OUTPUT *
+008400*                       QUANDO O ARQUIVO AINDA NAO EXISTE - O    *
+008450*                       CHAMADOR CONFERE STATUS-MASTER E         *
+008460*                       STATUS-ITENS AO VOLTAR PARA SABER SE O   *
+008470*                       CARREGAMENTO PODE COMECAR                *
+008500*----------------------------------------------------------------*
+008600 1000-ABRIR-ARQUIVOS.
+008700     OPEN I-O notas-master-arquivo.
+008800     IF status-master NOT = "00"
+008900         OPEN OUTPUT notas-master-arquivo
+008950     END-IF.
+009100     OPEN I-O notas-itens-arquivo.
+009200     IF status-itens NOT = "00"
+009300         OPEN OUTPUT notas-itens-arquivo
+009400     END-IF.
+009500 1000-ABRIR-ARQUIVOS-EXIT.
+009600     EXIT.
+009700*
+009800*----------------------------------------------------------------*
+009900* 2000-RECUPERAR-CHECKPOINT - DESCOBRE A PARTIR DE QUAL NOTA E   *
+009950*                             QUAL ITEM DENTRO DELA RETOMAR, SE  *
+009960*                             HOUVER CHECKPOINT DESTA MESMA      *
+009970*                             EXECUCAO - UMA NOTA CUJO ULTIMO    *
+009980*                             ITEM GRAVADO FOI O ULTIMO DA NOTA  *
+009990*                             JA ESTA COMPLETA, E A RETOMADA     *
+009995*                             AVANCA PARA A PROXIMA.             *
+010200*----------------------------------------------------------------*
+010300 2000-RECUPERAR-CHECKPOINT.
+010400     MOVE 1 TO indice-nota-inicial.
+010450     MOVE 1 TO indice-item-inicial.
+010500     MOVE "L" TO codigo-funcao-ckp.
+010600     CALL "CKPWSCOB" USING codigo-funcao-ckp, checkpoint-registro,
+010700         indicador-ckp.
+010800     IF ckp-achado-ou-gravado
+010900             AND ckp-identificador = identificador-execucao
+011000         MOVE ckp-indice-nota-confirmada TO indice-nota-inicial
+011050         COMPUTE indice-item-inicial =
+011060             ckp-indice-item-confirmado + 1
+011070         IF indice-item-inicial >
+011080                 count-itens (indice-nota-inicial)
+011090             ADD 1 TO indice-nota-inicial
+011100             MOVE 1 TO indice-item-inicial
+011110         END-IF
+011200     END-IF.
+011300 2000-RECUPERAR-CHECKPOINT-EXIT.
+011400     EXIT.
+011500*
+011600*----------------------------------------------------------------*
+011700* 3000-CARREGAR-NOTAS - GRAVA A NOTA (SE AINDA NAO GRAVADA POR   *
+011800*                       UMA EXECUCAO ANTERIOR) E OS ITENS A      *
+011850*                       PARTIR DO PRIMEIRO AINDA NAO CONFIRMADO  *
+011900*----------------------------------------------------------------*
+012000 3000-CARREGAR-NOTAS.
+012050     SET nota-nao-falhou TO TRUE.
+012060     ADD 1 TO notas-tentadas.
+012070     IF indice-nota = indice-nota-inicial
+012080             AND indice-item-inicial > 1
+012090*        retomando uma nota ja iniciada numa execucao anterior -
+012095*        o registro master ja foi gravado, nao gravar de novo.
+012100         MOVE indice-item-inicial TO indice-item-partida
+012110     ELSE
+012120         MOVE nf (indice-nota)         TO mst-nf
+012200         MOVE emissao (indice-nota)    TO mst-emissao
+012300         MOVE valor (indice-nota)      TO mst-valor
+012400         MOVE total-icms (indice-nota) TO mst-total-icms
+012500         MOVE total-ipi (indice-nota)  TO mst-total-ipi
+012600         MOVE count-itens (indice-nota) TO mst-qtde-itens
+012700         WRITE notas-master-registro
+012800             INVALID KEY
+012900                 CONTINUE
+013000         END-WRITE
+013010*        status "22" e chave duplicada - esta mesma nota ja foi
+013020*        gravada numa execucao anterior que caiu antes de
+013030*        confirmar o checkpoint; trata como presente, nao falha.
+013040         IF status-master NOT = "00" AND status-master NOT = "22"
+013045             SET nota-falhou TO TRUE
+013047         END-IF
+013050         MOVE 1 TO indice-item-partida
+013060     END-IF.
+013070     IF NOT nota-falhou
+013100         PERFORM 3100-CARREGAR-UM-ITEM
+013200             THRU 3100-CARREGAR-UM-ITEM-EXIT
+013300             VARYING indice-item FROM indice-item-partida BY 1
+013400             UNTIL indice-item > count-itens (indice-nota)
+013420                 OR nota-falhou
+013450     END-IF.
+013460     IF nota-falhou
+013470         ADD 1 TO notas-falhadas
+013480     END-IF.
+013700 3000-CARREGAR-NOTAS-EXIT.
+013800     EXIT.
+013900*
+014000 3100-CARREGAR-UM-ITEM.
+014100     MOVE nf (indice-nota)        TO mit-nf.
+014200     MOVE indice-item             TO mit-sequencial-item.
+014300     MOVE quantidade (indice-nota, indice-item)
+014400         TO mit-quantidade.
+014500     MOVE descricao (indice-nota, indice-item) TO mit-descricao.
+014600     MOVE descricao-cortada (indice-nota, indice-item)
+014700         TO mit-descricao-cortada.
+014800     MOVE base-calculo-icms (indice-nota, indice-item)
+014900         TO mit-base-calculo-icms.
+015000     MOVE valor-icms (indice-nota, indice-item) TO mit-valor-icms.
+015100     MOVE valor-ipi (indice-nota, indice-item)  TO mit-valor-ipi.
+015200     WRITE notas-itens-registro
+015300         INVALID KEY
+015400             CONTINUE
+015500     END-WRITE.
+015510*    status "22" e chave duplicada - o mesmo item ja foi gravado
+015520*    numa execucao anterior que caiu antes de confirmar o
+015530*    checkpoint; trata como presente, nao falha.
+015540     IF status-itens NOT = "00" AND status-itens NOT = "22"
+015545         SET nota-falhou TO TRUE
+015548     END-IF.
+015550     IF NOT nota-falhou
+015560         PERFORM 3200-GRAVAR-CHECKPOINT
+015570             THRU 3200-GRAVAR-CHECKPOINT-EXIT
+015580     END-IF.
+015600 3100-CARREGAR-UM-ITEM-EXIT.
+015700     EXIT.
+015800*
+015900*----------------------------------------------------------------*
+016000* 3200-GRAVAR-CHECKPOINT - CONFIRMA O ITEM ATUAL COMO POSTADO,   *
+016050*                          PARA QUE UMA RETOMADA CONTINUE DESTE  *
+016060*                          PONTO EXATO DENTRO DA NOTA EM VEZ DE  *
+016070*                          REPETIR A NOTA INTEIRA                *
+016200*----------------------------------------------------------------*
+016300 3200-GRAVAR-CHECKPOINT.
+016400     MOVE identificador-execucao TO ckp-identificador.
+016500     MOVE indice-nota            TO ckp-indice-nota-confirmada.
+016600     MOVE indice-item            TO ckp-indice-item-confirmado.
+016700     MOVE "G" TO codigo-funcao-ckp.
+016800     CALL "CKPWSCOB" USING codigo-funcao-ckp, checkpoint-registro,
+016900         indicador-ckp.
+017000     IF NOT ckp-achado-ou-gravado
+017100         SET nota-falhou TO TRUE
+017200     END-IF.
+017300 3200-GRAVAR-CHECKPOINT-EXIT.
+017400     EXIT.
+017500*
+017600*----------------------------------------------------------------*
+017700* 8000-ENCERRAR-ARQUIVOS - FECHA OS ARQUIVOS INDEXADOS           *
+017800*----------------------------------------------------------------*
+017900 8000-ENCERRAR-ARQUIVOS.
+018000     CLOSE notas-master-arquivo.
+018100     CLOSE notas-itens-arquivo.
+018200 8000-ENCERRAR-ARQUIVOS-EXIT.
+018300     EXIT.
+018310*
+018320*----------------------------------------------------------------*
+018330* 8500-APURAR-SITUACAO - CLASSIFICA A EXECUCAO COMO SUCESSO,     *
+018340*                        PARCIAL OU FALHA TOTAL, COMPARANDO O    *
+018350*                        NUMERO DE NOTAS QUE FALHARAM CONTRA O   *
+018360*                        NUMERO DE NOTAS EFETIVAMENTE TENTADAS   *
+018370*----------------------------------------------------------------*
+018380 8500-APURAR-SITUACAO.
+018390     EVALUATE TRUE
+018400         WHEN notas-falhadas = ZERO
+018410             SET execucao-com-sucesso TO TRUE
+018420         WHEN notas-falhadas >= notas-tentadas
+018430             SET execucao-com-falha TO TRUE
+018440         WHEN OTHER
+018450             SET execucao-parcial TO TRUE
+018460     END-EVALUATE.
+018470 8500-APURAR-SITUACAO-EXIT.
+018480     EXIT.
+018400*
+018500*----------------------------------------------------------------*
+018600* 9000-REGISTRAR-AUDITORIA - GRAVA A TRILHA DE AUDITORIA DESTA   *
+018700*                            EXECUCAO                            *
+018800*----------------------------------------------------------------*
+018900 9000-REGISTRAR-AUDITORIA.
+019000     CALL "AUDWSCOB" USING json-wscobol, identificador-execucao,
+019100         situacao-execucao, indicador-gravacao-auditoria.
+019150     IF NOT gravacao-auditoria-ok
+019160         DISPLAY "AVISO LDRWSCOB: FALHA AO GRAVAR TRILHA DE "
+019170             "AUDITORIA PARA A EXECUCAO " identificador-execucao
+019180     END-IF.
+019200 9000-REGISTRAR-AUDITORIA-EXIT.
+019300     EXIT.
