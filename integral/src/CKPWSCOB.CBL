@@ -0,0 +1,103 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CKPWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - LE E GRAVA O CHECKPOINT   *
+001300*                    DE REINICIO DO LOTE SOBRE JSON-WSCOBOL,    *
+001400*                    CONFORME CODIGO-FUNCAO RECEBIDO:           *
+001500*                    "L" LE O ULTIMO CHECKPOINT GRAVADO         *
+001600*                    "G" GRAVA A POSICAO ATUAL COMO CHECKPOINT  *
+001700*--------------------------------------------------------------*
+001800*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT checkpoint-arquivo ASSIGN TO CKPTFILE
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS status-arquivo-ckpt.
+002500*
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  checkpoint-arquivo
+002900     RECORDING MODE IS F.
+003000     COPY WSCKP REPLACING ==checkpoint-registro==
+003100                       BY ==registro-arquivo-ckpt==.
+003200*
+003300 WORKING-STORAGE SECTION.
+003400 77  status-arquivo-ckpt      pic x(02).
+003500*
+003600 LINKAGE SECTION.
+003700 77  codigo-funcao            pic x(01).
+003800     88 funcao-ler-checkpoint    value "L".
+003900     88 funcao-gravar-checkpoint value "G".
+004000*
+004100 COPY WSCKP.
+004200*
+004250*    na funcao "L", indica se havia um checkpoint gravado; na
+004260*    funcao "G", indica se a gravacao foi concluida com sucesso
+004270*    - o chamador deve tratar "N" em "G" como checkpoint NAO
+004280*    persistido e nao pode assumir que o reinicio vai pular a
+004290*    posicao que tentou gravar.
+004300 77  indicador-encontrado     pic x(01).
+004400     88 checkpoint-encontrado     value "S".
+004500     88 checkpoint-nao-encontrado value "N".
+004600*
+004700 PROCEDURE DIVISION USING codigo-funcao, checkpoint-registro,
+004800                          indicador-encontrado.
+004900*
+005000 0000-MAINLINE.
+005100     EVALUATE TRUE
+005200         WHEN funcao-ler-checkpoint
+005300             PERFORM 1000-LER-CHECKPOINT
+005400                 THRU 1000-LER-CHECKPOINT-EXIT
+005500         WHEN funcao-gravar-checkpoint
+005600             PERFORM 2000-GRAVAR-CHECKPOINT
+005700                 THRU 2000-GRAVAR-CHECKPOINT-EXIT
+005800     END-EVALUATE.
+005900     GOBACK.
+006000*
+006100*----------------------------------------------------------------*
+006200* 1000-LER-CHECKPOINT - LE O ULTIMO CHECKPOINT GRAVADO, SE HOUVER*
+006300*----------------------------------------------------------------*
+006400 1000-LER-CHECKPOINT.
+006500     SET checkpoint-nao-encontrado TO TRUE.
+006600     OPEN INPUT checkpoint-arquivo.
+006700     IF status-arquivo-ckpt = "00"
+006800         READ checkpoint-arquivo INTO checkpoint-registro
+006900             AT END
+007000                 SET checkpoint-nao-encontrado TO TRUE
+007100             NOT AT END
+007200                 SET checkpoint-encontrado TO TRUE
+007300         END-READ
+007400         CLOSE checkpoint-arquivo
+007500     END-IF.
+007600 1000-LER-CHECKPOINT-EXIT.
+007700     EXIT.
+007800*
+007900*----------------------------------------------------------------*
+008000* 2000-GRAVAR-CHECKPOINT - GRAVA A POSICAO ATUAL COMO CHECKPOINT *
+008100*----------------------------------------------------------------*
+008200 2000-GRAVAR-CHECKPOINT.
+008210     SET checkpoint-nao-encontrado TO TRUE.
+008300     ACCEPT ckp-data IN checkpoint-registro FROM DATE YYYYMMDD.
+008400     ACCEPT ckp-hora IN checkpoint-registro FROM TIME.
+008500     OPEN OUTPUT checkpoint-arquivo.
+008510     IF status-arquivo-ckpt NOT = "00"
+008520         GO TO 2000-GRAVAR-CHECKPOINT-EXIT
+008530     END-IF.
+008600     WRITE registro-arquivo-ckpt FROM checkpoint-registro.
+008610     IF status-arquivo-ckpt NOT = "00"
+008620         CLOSE checkpoint-arquivo
+008630         GO TO 2000-GRAVAR-CHECKPOINT-EXIT
+008640     END-IF.
+008700     CLOSE checkpoint-arquivo.
+008800     SET checkpoint-encontrado TO TRUE.
+008900 2000-GRAVAR-CHECKPOINT-EXIT.
+009000     EXIT.
