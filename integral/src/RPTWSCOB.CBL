@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RPTWSCOB.
+000300 AUTHOR.        EQUIPE DE INTEGRACAO FISCAL.
+000400 INSTALLATION.  INTEGRAL.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800*--------------------------------------------------------------*
+000900* HISTORICO DE MODIFICACOES                                    *
+001000*--------------------------------------------------------------*
+001100* DATA       AUTOR   DESCRICAO                                 *
+001200* 2026-08-08 EIF     VERSAO INICIAL - RELATORIO DE CONFERENCIA  *
+001300*                    DE VALOR DA NOTA CONTRA A SOMA DA          *
+001400*                    QUANTIDADE DOS ITENS.                     *
+001500*--------------------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT relatorio-arquivo ASSIGN TO RELVALOR
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200*
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  relatorio-arquivo
+002600     RECORDING MODE IS F.
+002700 01  linha-relatorio             pic x(80).
+002800*
+002900 WORKING-STORAGE SECTION.
+003000 77  indice-nota             pic 9(03) comp.
+003100 77  indice-item             pic 9(03) comp.
+003200*    largo o bastante para somar ate 999 itens por nota, cada
+003210*    um ate s9(09)v9999, sem truncar.
+003220 77  soma-quantidade-itens   pic s9(12)v9999.
+003300 77  diferenca-valor         pic s9(12)v9999.
+003400 77  tolerancia-aceitavel    pic 9(05)v99 value 0.50.
+003500*
+003600 01  cabecalho-1.
+003700     03 filler pic x(80) value
+003800         "RELATORIO DE CONFERENCIA DE VALOR x QTD DE ITENS".
+003900 01  cabecalho-2.
+004000     03 filler pic x(14) value "NF".
+004100     03 filler pic x(12) value "EMISSAO".
+004200     03 filler pic x(16) value "VALOR NOTA".
+004300     03 filler pic x(19) value "SOMA QUANTIDADE".
+004400     03 filler pic x(12) value "SITUACAO".
+004500*
+004600 01  linha-detalhe.
+004700     03 det-nf                pic z(09)9.
+004800     03 filler                pic x(02) value space.
+004900     03 det-emissao            pic 9(08).
+005000     03 filler                pic x(02) value space.
+005100     03 det-valor              pic z(08)9.99-.
+005200     03 filler                pic x(02) value space.
+005300     03 det-soma-qtd           pic z(11)9.9999-.
+005400     03 filler                pic x(02) value space.
+005500     03 det-situacao           pic x(10).
+005600*
+005700 LINKAGE SECTION.
+005800 COPY WSCOBOL.
+005900*
+006000 PROCEDURE DIVISION USING json-wscobol.
+006100*
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INICIALIZAR
+006400         THRU 1000-INICIALIZAR-EXIT.
+006500     PERFORM 2000-PROCESSAR-NOTAS
+006600         THRU 2000-PROCESSAR-NOTAS-EXIT
+006700         VARYING indice-nota FROM 1 BY 1
+006800         UNTIL indice-nota > count-notas.
+006900     PERFORM 9000-FINALIZAR
+007000         THRU 9000-FINALIZAR-EXIT.
+007100     GOBACK.
+007200*
+007300*----------------------------------------------------------------*
+007400* 1000-INICIALIZAR - ABRE O RELATORIO E IMPRIME O CABECALHO      *
+007500*----------------------------------------------------------------*
+007600 1000-INICIALIZAR.
+007700     OPEN OUTPUT relatorio-arquivo.
+007800     MOVE cabecalho-1 TO linha-relatorio.
+007900     WRITE linha-relatorio.
+008000     MOVE cabecalho-2 TO linha-relatorio.
+008100     WRITE linha-relatorio.
+008200 1000-INICIALIZAR-EXIT.
+008300     EXIT.
+008400*
+008500*----------------------------------------------------------------*
+008600* 2000-PROCESSAR-NOTAS - SOMA ITENS, COMPARA COM O VALOR E       *
+008700*                        IMPRIME UMA LINHA POR NOTA              *
+008800*----------------------------------------------------------------*
+008900 2000-PROCESSAR-NOTAS.
+009000     MOVE ZERO TO soma-quantidade-itens.
+009100     PERFORM 2100-SOMAR-UM-ITEM
+009200         THRU 2100-SOMAR-UM-ITEM-EXIT
+009300         VARYING indice-item FROM 1 BY 1
+009400         UNTIL indice-item > count-itens (indice-nota).
+009500     SUBTRACT soma-quantidade-itens FROM valor (indice-nota)
+009600         GIVING diferenca-valor.
+009700     IF diferenca-valor < ZERO
+009800         MULTIPLY diferenca-valor BY -1 GIVING diferenca-valor
+009900     END-IF.
+010000     MOVE nf (indice-nota)      TO det-nf.
+010100     MOVE emissao (indice-nota) TO det-emissao.
+010200     MOVE valor (indice-nota)   TO det-valor.
+010300     MOVE soma-quantidade-itens TO det-soma-qtd.
+010400     IF diferenca-valor > tolerancia-aceitavel
+010500         MOVE "DIVERGENTE" TO det-situacao
+010600     ELSE
+010700         MOVE "OK"         TO det-situacao
+010800     END-IF.
+010900     MOVE linha-detalhe TO linha-relatorio.
+011000     WRITE linha-relatorio.
+011100 2000-PROCESSAR-NOTAS-EXIT.
+011200     EXIT.
+011300*
+011400 2100-SOMAR-UM-ITEM.
+011500     ADD quantidade (indice-nota, indice-item)
+011600         TO soma-quantidade-itens.
+011700 2100-SOMAR-UM-ITEM-EXIT.
+011800     EXIT.
+011900*
+012000*----------------------------------------------------------------*
+012100* 9000-FINALIZAR - FECHA O RELATORIO                             *
+012200*----------------------------------------------------------------*
+012300 9000-FINALIZAR.
+012400     CLOSE relatorio-arquivo.
+012500 9000-FINALIZAR-EXIT.
+012600     EXIT.
